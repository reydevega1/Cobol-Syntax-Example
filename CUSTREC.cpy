@@ -0,0 +1,16 @@
+      ******************************************************************
+      * CUSTREC                                                        *
+      * Author: Rey Devega                                             *
+      * Date-Written: 02/03/2017                                       *
+      * Purpose: Common layout for a customer master entry.  Copied    *
+      *          into file records and in-memory tables alike with     *
+      *          REPLACING so each user gets its own prefix.           *
+      *                                                                 *
+      * Modification History                                           *
+      *   02/03/2017  RD  Original layout.                             *
+      ******************************************************************
+           10  CR-CUST-NUMBER          PIC 9(06).
+           10  CR-CUST-NAME            PIC X(30).
+           10  CR-REGION               PIC X(04).
+           10  CR-BALANCE              PIC S9(09)V99 COMP-3.
+           10  FILLER                  PIC X(10).
