@@ -0,0 +1,332 @@
+      ******************************************************************
+      * Program: elpSortTbl.cbl                                       *
+      * Author: Rey Devega                                            *
+      * Date-Written: 02/03/2017                                      *
+      * Purpose: Object class supplying the in-memory sort service    *
+      *          invoked by elpCob1.  Sorts a table of customer       *
+      *          master entries either by the default key (customer  *
+      *          number ascending) or by a caller-supplied key list.  *
+      * Tectonics: cobc                                               *
+      *                                                                *
+      * Modification History                                          *
+      *   02/03/2017  RD  Original class - createInstance/elpsort.    *
+      *   03/11/2017  RD  Added elpsortByKey for PARM-driven sorts.   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       CLASS-ID. elpSortTbl.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+      ******************************************************************
+      * FACTORY - supplies createInstance, the only way elpCob1 is    *
+      * allowed to obtain an object reference to this class.          *
+      ******************************************************************
+       FACTORY.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       METHOD-ID. createInstance.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  ELP-NEW-INSTANCE         OBJECT REFERENCE elpSortTbl.
+       PROCEDURE DIVISION RETURNING ELP-NEW-INSTANCE.
+       0000-CREATE-INSTANCE-MAIN.
+           INVOKE elpSortTbl "NEW" RETURNING ELP-NEW-INSTANCE
+           GOBACK.
+       END METHOD createInstance.
+
+       END FACTORY.
+
+      ******************************************************************
+      * OBJECT - the instance methods that do the actual sorting.     *
+      ******************************************************************
+       OBJECT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  ELP-SWAP-ENTRY.
+           COPY CUSTREC
+               REPLACING ==CR-CUST-NUMBER== BY ==SW-CUST-NUMBER==
+                         ==CR-CUST-NAME==   BY ==SW-CUST-NAME==
+                         ==CR-REGION==      BY ==SW-REGION==
+                         ==CR-BALANCE==     BY ==SW-BALANCE==.
+
+       01  ELP-SORT-WORK.
+           05  ELP-SORT-LIMIT           PIC 9(06) COMP.
+           05  ELP-OUTER-IDX            PIC 9(06) COMP.
+           05  ELP-INNER-IDX            PIC 9(06) COMP.
+           05  ELP-COMPARE-RESULT       PIC X(01).
+               88  ELP-LEFT-IS-HIGHER   VALUE "H".
+               88  ELP-LEFT-IS-LOWER    VALUE "L".
+               88  ELP-KEYS-ARE-EQUAL   VALUE "E".
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * METHOD elpsort - default sort, ascending by customer number.  *
+      ******************************************************************
+       METHOD-ID. elpsort.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  ELP-IN-VALUE-TBL.
+           05  ELP-IN-TBL-COUNT         PIC 9(06) COMP.
+           05  ELP-IN-TBL-ENTRY OCCURS 1 TO 5000 TIMES
+                       DEPENDING ON ELP-IN-TBL-COUNT
+                       INDEXED BY ELP-IN-IDX.
+               COPY CUSTREC
+                   REPLACING ==CR-CUST-NUMBER== BY ==LI-CUST-NUMBER==
+                             ==CR-CUST-NAME==   BY ==LI-CUST-NAME==
+                             ==CR-REGION==      BY ==LI-REGION==
+                             ==CR-BALANCE==     BY ==LI-BALANCE==.
+       01  ELP-OUT-VALUE-TBL.
+           05  ELP-OUT-TBL-COUNT        PIC 9(06) COMP.
+           05  ELP-OUT-TBL-ENTRY OCCURS 1 TO 5000 TIMES
+                       DEPENDING ON ELP-OUT-TBL-COUNT
+                       INDEXED BY ELP-OUT-IDX.
+               COPY CUSTREC
+                   REPLACING ==CR-CUST-NUMBER== BY ==LO-CUST-NUMBER==
+                             ==CR-CUST-NAME==   BY ==LO-CUST-NAME==
+                             ==CR-REGION==      BY ==LO-REGION==
+                             ==CR-BALANCE==     BY ==LO-BALANCE==.
+
+       PROCEDURE DIVISION USING ELP-IN-VALUE-TBL
+                       RETURNING ELP-OUT-VALUE-TBL.
+
+       0000-ELPSORT-MAIN.
+           PERFORM 1000-COPY-INPUT-TBL THRU 1000-COPY-INPUT-TBL-EXIT
+           IF ELP-OUT-TBL-COUNT > 1
+               PERFORM 2000-BUBBLE-SORT-OUTER
+                       THRU 2000-BUBBLE-SORT-OUTER-EXIT
+                       VARYING ELP-OUTER-IDX FROM 1 BY 1
+                       UNTIL ELP-OUTER-IDX >= ELP-OUT-TBL-COUNT
+           END-IF
+           GOBACK.
+
+       1000-COPY-INPUT-TBL.
+           MOVE ELP-IN-TBL-COUNT TO ELP-OUT-TBL-COUNT
+           IF ELP-OUT-TBL-COUNT > 0
+               PERFORM 1100-COPY-ONE-ENTRY
+                       THRU 1100-COPY-ONE-ENTRY-EXIT
+                       VARYING ELP-OUT-IDX FROM 1 BY 1
+                       UNTIL ELP-OUT-IDX > ELP-OUT-TBL-COUNT
+           END-IF.
+       1000-COPY-INPUT-TBL-EXIT.
+           EXIT.
+
+       1100-COPY-ONE-ENTRY.
+           MOVE ELP-IN-TBL-ENTRY(ELP-OUT-IDX)
+               TO ELP-OUT-TBL-ENTRY(ELP-OUT-IDX).
+       1100-COPY-ONE-ENTRY-EXIT.
+           EXIT.
+
+       2000-BUBBLE-SORT-OUTER.
+           SET ELP-SORT-LIMIT TO ELP-OUT-TBL-COUNT
+           PERFORM 2100-BUBBLE-SORT-INNER
+                   THRU 2100-BUBBLE-SORT-INNER-EXIT
+                   VARYING ELP-INNER-IDX FROM 1 BY 1
+                   UNTIL ELP-INNER-IDX > ELP-SORT-LIMIT - ELP-OUTER-IDX.
+       2000-BUBBLE-SORT-OUTER-EXIT.
+           EXIT.
+
+       2100-BUBBLE-SORT-INNER.
+           IF LO-CUST-NUMBER OF ELP-OUT-TBL-ENTRY(ELP-INNER-IDX) >
+               LO-CUST-NUMBER OF ELP-OUT-TBL-ENTRY(ELP-INNER-IDX + 1)
+               PERFORM 2200-SWAP-ENTRIES THRU 2200-SWAP-ENTRIES-EXIT
+           END-IF.
+       2100-BUBBLE-SORT-INNER-EXIT.
+           EXIT.
+
+       2200-SWAP-ENTRIES.
+           MOVE ELP-OUT-TBL-ENTRY(ELP-INNER-IDX)
+               TO ELP-SWAP-ENTRY
+           MOVE ELP-OUT-TBL-ENTRY(ELP-INNER-IDX + 1)
+               TO ELP-OUT-TBL-ENTRY(ELP-INNER-IDX)
+           MOVE ELP-SWAP-ENTRY
+               TO ELP-OUT-TBL-ENTRY(ELP-INNER-IDX + 1).
+       2200-SWAP-ENTRIES-EXIT.
+           EXIT.
+
+       END METHOD elpsort.
+
+      ******************************************************************
+      * METHOD elpsortByKey - PARM-driven sort.  COBOL has no true     *
+      * method overloading, so the caller-supplied key list/order     *
+      * flag is serviced by this second, distinctly-named method      *
+      * rather than a second "elpsort" signature.                     *
+      ******************************************************************
+       METHOD-ID. elpsortByKey.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  ELP-KEY-SUB                  PIC 9(02) COMP.
+
+       LINKAGE SECTION.
+       01  ELP-IN-VALUE-TBL.
+           05  ELP-IN-TBL-COUNT         PIC 9(06) COMP.
+           05  ELP-IN-TBL-ENTRY OCCURS 1 TO 5000 TIMES
+                       DEPENDING ON ELP-IN-TBL-COUNT
+                       INDEXED BY ELP-IN-IDX.
+               COPY CUSTREC
+                   REPLACING ==CR-CUST-NUMBER== BY ==LI-CUST-NUMBER==
+                             ==CR-CUST-NAME==   BY ==LI-CUST-NAME==
+                             ==CR-REGION==      BY ==LI-REGION==
+                             ==CR-BALANCE==     BY ==LI-BALANCE==.
+       01  ELP-SORT-PARM.
+           05  ELP-SORT-KEY-COUNT       PIC 9(02) COMP.
+           05  ELP-SORT-ORDER           PIC X(01).
+               88  ELP-SORT-ASCENDING   VALUE "A".
+               88  ELP-SORT-DESCENDING  VALUE "D".
+           05  ELP-SORT-KEY-FIELD OCCURS 1 TO 3 TIMES
+                       DEPENDING ON ELP-SORT-KEY-COUNT.
+               10  ELP-SORT-KEY-NAME    PIC X(08).
+       01  ELP-OUT-VALUE-TBL.
+           05  ELP-OUT-TBL-COUNT        PIC 9(06) COMP.
+           05  ELP-OUT-TBL-ENTRY OCCURS 1 TO 5000 TIMES
+                       DEPENDING ON ELP-OUT-TBL-COUNT
+                       INDEXED BY ELP-OUT-IDX.
+               COPY CUSTREC
+                   REPLACING ==CR-CUST-NUMBER== BY ==LO-CUST-NUMBER==
+                             ==CR-CUST-NAME==   BY ==LO-CUST-NAME==
+                             ==CR-REGION==      BY ==LO-REGION==
+                             ==CR-BALANCE==     BY ==LO-BALANCE==.
+
+       PROCEDURE DIVISION USING ELP-IN-VALUE-TBL ELP-SORT-PARM
+                       RETURNING ELP-OUT-VALUE-TBL.
+
+       0000-ELPSORTBYKEY-MAIN.
+           PERFORM 1000-COPY-INPUT-TBL THRU 1000-COPY-INPUT-TBL-EXIT
+           IF ELP-OUT-TBL-COUNT > 1
+               PERFORM 2000-BUBBLE-SORT-OUTER
+                       THRU 2000-BUBBLE-SORT-OUTER-EXIT
+                       VARYING ELP-OUTER-IDX FROM 1 BY 1
+                       UNTIL ELP-OUTER-IDX >= ELP-OUT-TBL-COUNT
+           END-IF
+           GOBACK.
+
+       1000-COPY-INPUT-TBL.
+           MOVE ELP-IN-TBL-COUNT TO ELP-OUT-TBL-COUNT
+           IF ELP-OUT-TBL-COUNT > 0
+               PERFORM 1100-COPY-ONE-ENTRY
+                       THRU 1100-COPY-ONE-ENTRY-EXIT
+                       VARYING ELP-OUT-IDX FROM 1 BY 1
+                       UNTIL ELP-OUT-IDX > ELP-OUT-TBL-COUNT
+           END-IF.
+       1000-COPY-INPUT-TBL-EXIT.
+           EXIT.
+
+       1100-COPY-ONE-ENTRY.
+           MOVE ELP-IN-TBL-ENTRY(ELP-OUT-IDX)
+               TO ELP-OUT-TBL-ENTRY(ELP-OUT-IDX).
+       1100-COPY-ONE-ENTRY-EXIT.
+           EXIT.
+
+       2000-BUBBLE-SORT-OUTER.
+           SET ELP-SORT-LIMIT TO ELP-OUT-TBL-COUNT
+           PERFORM 2100-BUBBLE-SORT-INNER
+                   THRU 2100-BUBBLE-SORT-INNER-EXIT
+                   VARYING ELP-INNER-IDX FROM 1 BY 1
+                   UNTIL ELP-INNER-IDX > ELP-SORT-LIMIT - ELP-OUTER-IDX.
+       2000-BUBBLE-SORT-OUTER-EXIT.
+           EXIT.
+
+       2100-BUBBLE-SORT-INNER.
+           PERFORM 2300-COMPARE-BY-KEY-LIST
+                   THRU 2300-COMPARE-BY-KEY-LIST-EXIT
+           IF (ELP-SORT-ASCENDING  AND ELP-LEFT-IS-HIGHER) OR
+               (ELP-SORT-DESCENDING AND ELP-LEFT-IS-LOWER)
+               PERFORM 2200-SWAP-ENTRIES THRU 2200-SWAP-ENTRIES-EXIT
+           END-IF.
+       2100-BUBBLE-SORT-INNER-EXIT.
+           EXIT.
+
+       2200-SWAP-ENTRIES.
+           MOVE ELP-OUT-TBL-ENTRY(ELP-INNER-IDX)
+               TO ELP-SWAP-ENTRY
+           MOVE ELP-OUT-TBL-ENTRY(ELP-INNER-IDX + 1)
+               TO ELP-OUT-TBL-ENTRY(ELP-INNER-IDX)
+           MOVE ELP-SWAP-ENTRY
+               TO ELP-OUT-TBL-ENTRY(ELP-INNER-IDX + 1).
+       2200-SWAP-ENTRIES-EXIT.
+           EXIT.
+
+      * Compares entries ELP-INNER-IDX and ELP-INNER-IDX+1 using the
+      * primary key, falling through to the secondary key (when
+      * supplied) only when the primary key is equal on both sides.
+       2300-COMPARE-BY-KEY-LIST.
+           SET ELP-KEYS-ARE-EQUAL TO TRUE
+           PERFORM 2310-COMPARE-ONE-KEY
+                   THRU 2310-COMPARE-ONE-KEY-EXIT
+                   VARYING ELP-KEY-SUB FROM 1 BY 1
+                   UNTIL ELP-KEY-SUB > ELP-SORT-KEY-COUNT
+                      OR NOT ELP-KEYS-ARE-EQUAL.
+       2300-COMPARE-BY-KEY-LIST-EXIT.
+           EXIT.
+
+       2310-COMPARE-ONE-KEY.
+           EVALUATE ELP-SORT-KEY-NAME(ELP-KEY-SUB)
+               WHEN "CUSTNUM"
+                   PERFORM 2320-COMPARE-CUSTNUM
+                           THRU 2320-COMPARE-CUSTNUM-EXIT
+               WHEN "REGION"
+                   PERFORM 2330-COMPARE-REGION
+                           THRU 2330-COMPARE-REGION-EXIT
+               WHEN "BALANCE"
+                   PERFORM 2340-COMPARE-BALANCE
+                           THRU 2340-COMPARE-BALANCE-EXIT
+               WHEN OTHER
+                   SET ELP-KEYS-ARE-EQUAL TO TRUE
+           END-EVALUATE.
+       2310-COMPARE-ONE-KEY-EXIT.
+           EXIT.
+
+       2320-COMPARE-CUSTNUM.
+           IF LO-CUST-NUMBER OF ELP-OUT-TBL-ENTRY(ELP-INNER-IDX) >
+               LO-CUST-NUMBER OF ELP-OUT-TBL-ENTRY(ELP-INNER-IDX + 1)
+               SET ELP-LEFT-IS-HIGHER TO TRUE
+           ELSE
+               IF LO-CUST-NUMBER OF ELP-OUT-TBL-ENTRY(ELP-INNER-IDX) <
+               LO-CUST-NUMBER OF ELP-OUT-TBL-ENTRY(ELP-INNER-IDX + 1)
+                   SET ELP-LEFT-IS-LOWER TO TRUE
+               ELSE
+                   SET ELP-KEYS-ARE-EQUAL TO TRUE
+               END-IF
+           END-IF.
+       2320-COMPARE-CUSTNUM-EXIT.
+           EXIT.
+
+       2330-COMPARE-REGION.
+           IF LO-REGION OF ELP-OUT-TBL-ENTRY(ELP-INNER-IDX) >
+               LO-REGION OF ELP-OUT-TBL-ENTRY(ELP-INNER-IDX + 1)
+               SET ELP-LEFT-IS-HIGHER TO TRUE
+           ELSE
+               IF LO-REGION OF ELP-OUT-TBL-ENTRY(ELP-INNER-IDX) <
+               LO-REGION OF ELP-OUT-TBL-ENTRY(ELP-INNER-IDX + 1)
+                   SET ELP-LEFT-IS-LOWER TO TRUE
+               ELSE
+                   SET ELP-KEYS-ARE-EQUAL TO TRUE
+               END-IF
+           END-IF.
+       2330-COMPARE-REGION-EXIT.
+           EXIT.
+
+       2340-COMPARE-BALANCE.
+           IF LO-BALANCE OF ELP-OUT-TBL-ENTRY(ELP-INNER-IDX) >
+               LO-BALANCE OF ELP-OUT-TBL-ENTRY(ELP-INNER-IDX + 1)
+               SET ELP-LEFT-IS-HIGHER TO TRUE
+           ELSE
+               IF LO-BALANCE OF ELP-OUT-TBL-ENTRY(ELP-INNER-IDX) <
+               LO-BALANCE OF ELP-OUT-TBL-ENTRY(ELP-INNER-IDX + 1)
+                   SET ELP-LEFT-IS-LOWER TO TRUE
+               ELSE
+                   SET ELP-KEYS-ARE-EQUAL TO TRUE
+               END-IF
+           END-IF.
+       2340-COMPARE-BALANCE-EXIT.
+           EXIT.
+
+       END METHOD elpsortByKey.
+
+       END OBJECT.
+
+       END CLASS elpSortTbl.
