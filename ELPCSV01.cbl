@@ -0,0 +1,121 @@
+      ******************************************************************
+      * Program: ELPCSV01.cbl                                        *
+      * Author: Rey Devega                                            *
+      * Date-Written: 08/02/2017                                      *
+      * Purpose: Writes the sorted customer table returned by elpsort *
+      *          out to a comma-delimited CSV file (CUSTCSV), with a  *
+      *          header row, for the downstream SFTP pickup job.      *
+      *          Called by elpCob1 right after the printed report.    *
+      * Tectonics: cobc                                               *
+      *                                                                *
+      * Modification History                                          *
+      *   08/02/2017  RD  Original CSV export program.                *
+      *   08/17/2017  RD  OPEN OUTPUT CSV-FILE is now checked - a     *
+      *                   failed open returns without writing the    *
+      *                   header or any detail rows.  Widened the    *
+      *                   balance column's edited picture by one     *
+      *                   digit position so a maximum-magnitude      *
+      *                   negative balance can no longer lose its    *
+      *                   leading digit.                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ELPCSV01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSV-FILE ASSIGN TO "CUSTCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ELP-CSV-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CSV-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+       01  CSV-LINE                   PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  ELP-CSV-FILE-STATUS         PIC X(02).
+           88  ELP-CSV-FILE-OK         VALUE "00".
+
+       01  ELP-CSV-WORK.
+           05  ELP-CSV-IDX             PIC 9(06) COMP.
+           05  ELP-CSV-BALANCE-TEXT    PIC ---------9.99.
+
+       01  ELP-CSV-HEADER-LINE         PIC X(100) VALUE
+           "CUST_NUMBER,CUST_NAME,REGION,BALANCE".
+
+       01  ELP-CSV-DETAIL-LINE         PIC X(100).
+
+       LINKAGE SECTION.
+       01  ELP-CSV-IN-TBL.
+           05  ELP-CSV-TBL-COUNT       PIC 9(06) COMP.
+           05  ELP-CSV-TBL-ENTRY OCCURS 1 TO 5000 TIMES
+                       DEPENDING ON ELP-CSV-TBL-COUNT
+                       INDEXED BY ELP-CSV-TBL-IDX2.
+               COPY CUSTREC
+                   REPLACING ==CR-CUST-NUMBER== BY ==CT-CUST-NUMBER==
+                             ==CR-CUST-NAME==   BY ==CT-CUST-NAME==
+                             ==CR-REGION==      BY ==CT-REGION==
+                             ==CR-BALANCE==     BY ==CT-BALANCE==.
+
+       PROCEDURE DIVISION USING ELP-CSV-IN-TBL.
+
+       0000-ELPCSV01-MAIN.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+           IF NOT ELP-CSV-FILE-OK
+               GOBACK
+           END-IF
+           IF ELP-CSV-TBL-COUNT > 0
+               PERFORM 2000-WRITE-ONE-CSV-ROW
+                       THRU 2000-WRITE-ONE-CSV-ROW-EXIT
+                       VARYING ELP-CSV-IDX FROM 1 BY 1
+                       UNTIL ELP-CSV-IDX > ELP-CSV-TBL-COUNT
+           END-IF
+           PERFORM 9999-TERMINATE THRU 9999-TERMINATE-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT CSV-FILE
+           IF NOT ELP-CSV-FILE-OK
+               DISPLAY "ELPCSV01 - OPEN FAILED FOR CUSTCSV - FILE "
+                       "STATUS " ELP-CSV-FILE-STATUS
+               MOVE 90 TO RETURN-CODE
+           ELSE
+               WRITE CSV-LINE FROM ELP-CSV-HEADER-LINE
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-WRITE-ONE-CSV-ROW - builds and writes one comma-delimited*
+      * detail row.  The customer name is quoted so an embedded comma *
+      * in a name cannot be mistaken for a field delimiter.            *
+      ******************************************************************
+       2000-WRITE-ONE-CSV-ROW.
+           MOVE CT-BALANCE OF ELP-CSV-TBL-ENTRY(ELP-CSV-IDX)
+               TO ELP-CSV-BALANCE-TEXT
+           MOVE SPACES TO ELP-CSV-DETAIL-LINE
+           STRING
+               CT-CUST-NUMBER OF ELP-CSV-TBL-ENTRY(ELP-CSV-IDX)
+                   DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               CT-CUST-NAME OF ELP-CSV-TBL-ENTRY(ELP-CSV-IDX)
+                   DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CT-REGION OF ELP-CSV-TBL-ENTRY(ELP-CSV-IDX)
+                   DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ELP-CSV-BALANCE-TEXT DELIMITED BY SIZE
+               INTO ELP-CSV-DETAIL-LINE
+           END-STRING
+           WRITE CSV-LINE FROM ELP-CSV-DETAIL-LINE.
+       2000-WRITE-ONE-CSV-ROW-EXIT.
+           EXIT.
+
+       9999-TERMINATE.
+           CLOSE CSV-FILE.
+       9999-TERMINATE-EXIT.
+           EXIT.
