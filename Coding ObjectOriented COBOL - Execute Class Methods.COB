@@ -3,21 +3,790 @@
       * Date: 01/30/2017
       * Purpose: Execute Class Methods
       * Tectonics: cobc
+      *
+      * Modification History
+      *   02/03/2017  RD  Shipped the elpSortTbl class (elpSortTbl.cbl)
+      *                   and gave inValueTbl/outValueTbl a real shape
+      *                   so this program actually compiles and runs.
+      *   02/10/2017  RD  inValueTbl/outValueTbl are now loaded from
+      *                   and written back to a real indexed customer
+      *                   master (CUSTFILE/CUSTOUT) instead of sitting
+      *                   empty in WORKING-STORAGE.
+      *   04/02/2017  RD  Added the call to ELPRPT01 right after the
+      *                   elpsort INVOKE so the sorted listing gets
+      *                   printed, not just written back to CUSTOUT.
+      *   04/19/2017  RD  Added 3000-VALIDATE-INPUT-TABLE ahead of the
+      *                   createInstance INVOKE - flags an empty table,
+      *                   a bad customer number, or a duplicate customer
+      *                   number to a validation-exception file before
+      *                   the bad data ever reaches elpsort.
+      *   05/15/2017  RD  Added checkpoint/restart around the customer
+      *                   master load - a checkpoint record is written
+      *                   every ELP-CKPT-INTERVAL records read, and a
+      *                   restart run starts CUSTOMER-FILE past the
+      *                   last committed key instead of from the top.
+      *   06/01/2017  RD  Added 6000-RECONCILE-TABLE-COUNTS right after
+      *                   the elpsort INVOKE - compares out-Tbl-Count
+      *                   back against in-Tbl-Count, writes a RECONCXP
+      *                   exception line and sets RETURN-CODE non-zero
+      *                   on a mismatch.
+      *   06/20/2017  RD  elpCob1 now accepts the JCL PARM card as
+      *                   ELP-PARM-INFO and parses a "KEY1,KEY2/A-or-D"
+      *                   sort spec out of it.  When a PARM is supplied,
+      *                   elpsortByKey is invoked instead of the
+      *                   default elpsort so the sort order/keys are
+      *                   driven by the JCL rather than hard-coded.
+      *   07/05/2017  RD  Added an AUDITLOG trail around createInstance
+      *                   and the elpsort/elpsortByKey INVOKE - each
+      *                   entry carries the date/time, the submitting
+      *                   user id, the in/out table counts, and a
+      *                   status so the sort step's history can be
+      *                   reconstructed without re-running the job.
+      *   07/18/2017  RD  createInstance's result is now NULL-checked;
+      *                   a failed factory call logs an audit record
+      *                   and abends with RETURN-CODE 99 instead of
+      *                   INVOKEing elpsort against an object reference
+      *                   that was never actually obtained.
+      *   08/02/2017  RD  Added the call to ELPCSV01 right after the
+      *                   printed report so outValueTbl also goes out
+      *                   as a CSV file (CUSTCSV) for the downstream
+      *                   SFTP pickup job.
+      *   08/10/2017  RD  CUSTOUT is now ACCESS MODE RANDOM so a
+      *                   PARM-driven sort that does not order by
+      *                   customer number can still write CUSTOUT
+      *                   without tripping the sequential-write-order
+      *                   rule; a failed WRITE now counts the miss and
+      *                   sets RETURN-CODE instead of just a DISPLAY.
+      *                   Restart no longer STARTs past the last
+      *                   checkpoint - CKPTFILE is an operator-visible
+      *                   progress marker only, since skipping ahead
+      *                   on CUSTOMER-FILE silently dropped everything
+      *                   the prior (failed) run had already loaded.
+      *                   1300-PARSE-SORT-PARM no longer UNSTRINGs
+      *                   straight into ELP-SORT-KEY-NAME occurrences
+      *                   ahead of ELP-SORT-KEY-COUNT; RECONCXP is now
+      *                   opened/closed every run, like VALEXCP always
+      *                   was; and the file-status OK conditions are
+      *                   now checked after every OPEN.
+      *   08/17/2017  RD  CKPTFILE is no longer reset in 9999-TERMINATE
+      *                   unless 2000-LOAD-CUSTOMER-TABLE actually ran
+      *                   to completion this trip, so a controlled
+      *                   abend before the load phase (bad OPEN, etc.)
+      *                   leaves the prior run's restart marker intact
+      *                   instead of erasing it.  6000-RECONCILE-TABLE-
+      *                   COUNTS and 8520-HANDLE-OUTPUT-INVALID-KEY no
+      *                   longer blindly overwrite RETURN-CODE - each
+      *                   only raises it, so a lower-numbered code from
+      *                   one step can't mask a higher-numbered code
+      *                   already set by another.
+      *   08/24/2017  RD  1300-PARSE-SORT-PARM now UNSTRINGs only the
+      *                   PARM's actual length (ELP-PARM-DATA(1:ELP-
+      *                   PARM-LENGTH)) instead of the whole 80-byte
+      *                   field, so undefined bytes past the real PARM
+      *                   text can no longer be mistaken for key/order
+      *                   data.  New 1310-CHECK-SORT-KEY-NAMES DISPLAYs
+      *                   a warning when a parsed sort key name is not
+      *                   one elpsortByKey recognizes.  Removed the
+      *                   never-referenced ELP-CUSTOMER-FILE-EOF
+      *                   condition-name - CUSTOMER-FILE's EOF is
+      *                   detected by ELP-CUSTOMER-AT-EOF instead.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. elpCob1.
-       ENVIRONMENT DIVISION
+       ENVIRONMENT DIVISION.
 
        CONFIGURATION SECTION.
        REPOSITORY.
                Class elpSortTbl1 is 'elpSortTbl'.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CR-CUST-NUMBER
+               FILE STATUS IS ELP-CUSTOMER-FILE-STATUS.
+
+           SELECT OUTPUT-FILE ASSIGN TO "CUSTOUT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS OR-CUST-NUMBER
+               FILE STATUS IS ELP-OUTPUT-FILE-STATUS.
+
+           SELECT VALIDATION-EXCEPTION-FILE ASSIGN TO "VALEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ELP-VALEXCP-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ELP-CKPT-FILE-STATUS.
+
+           SELECT RECONCILE-EXCEPTION-FILE ASSIGN TO "RECONCXP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ELP-RECON-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ELP-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD.
+           COPY CUSTREC.
+
+       FD  OUTPUT-FILE.
+       01  OUTPUT-RECORD.
+           COPY CUSTREC
+               REPLACING ==CR-CUST-NUMBER== BY ==OR-CUST-NUMBER==
+                         ==CR-CUST-NAME==   BY ==OR-CUST-NAME==
+                         ==CR-REGION==      BY ==OR-REGION==
+                         ==CR-BALANCE==     BY ==OR-BALANCE==.
+
+       FD  VALIDATION-EXCEPTION-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  VALIDATION-EXCEPTION-LINE     PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CKR-CUST-NUMBER            PIC 9(06).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  CKR-REC-COUNT              PIC 9(06).
+           05  FILLER                     PIC X(67) VALUE SPACES.
+
+       FD  RECONCILE-EXCEPTION-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RECONCILE-EXCEPTION-LINE      PIC X(80).
+
+       FD  AUDIT-LOG-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AUDIT-LOG-LINE                PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  srt-Customer USAGE Object REFERENCE elpsortTbl1.
 
-       PROCEDURE DIVISION.
-       INVOKE elpSortTbl1 "createInstance"
-                       RETURNING srt-Customer
-       INVOKE srt-Customer "elpsort" Using inValueTbl
-                       RETURNING outValueTbl
-       Stop Run.
+       01  ELP-FILE-STATUSES.
+           05  ELP-CUSTOMER-FILE-STATUS     PIC X(02).
+               88  ELP-CUSTOMER-FILE-OK     VALUE "00".
+           05  ELP-OUTPUT-FILE-STATUS       PIC X(02).
+               88  ELP-OUTPUT-FILE-OK       VALUE "00".
+           05  ELP-VALEXCP-FILE-STATUS      PIC X(02).
+               88  ELP-VALEXCP-FILE-OK      VALUE "00".
+           05  ELP-CKPT-FILE-STATUS         PIC X(02).
+               88  ELP-CKPT-FILE-OK         VALUE "00".
+               88  ELP-CKPT-FILE-EOF        VALUE "10".
+           05  ELP-RECON-FILE-STATUS        PIC X(02).
+               88  ELP-RECON-FILE-OK        VALUE "00".
+           05  ELP-AUDIT-FILE-STATUS        PIC X(02).
+               88  ELP-AUDIT-FILE-OK        VALUE "00".
+
+       01  ELP-SWITCHES.
+           05  ELP-CUSTOMER-EOF-SW          PIC X(01) VALUE "N".
+               88  ELP-CUSTOMER-AT-EOF      VALUE "Y".
+           05  ELP-RESTART-SW               PIC X(01) VALUE "N".
+               88  ELP-RESTART-RUN          VALUE "Y".
+           05  ELP-LOAD-COMPLETE-SW         PIC X(01) VALUE "N".
+               88  ELP-LOAD-COMPLETE        VALUE "Y".
+
+       01  ELP-CHECKPOINT-WORK.
+           05  ELP-CKPT-INTERVAL            PIC 9(06) COMP VALUE 1000.
+           05  ELP-CKPT-COUNTDOWN           PIC 9(06) COMP VALUE 0.
+           05  ELP-RESTART-KEY              PIC 9(06) VALUE 0.
+
+       01  ELP-SORT-PARM.
+           05  ELP-SORT-KEY-COUNT           PIC 9(02) COMP VALUE 0.
+           05  ELP-SORT-ORDER               PIC X(01) VALUE "A".
+               88  ELP-SORT-ASCENDING       VALUE "A".
+               88  ELP-SORT-DESCENDING      VALUE "D".
+           05  ELP-SORT-KEY-FIELD OCCURS 1 TO 3 TIMES
+                       DEPENDING ON ELP-SORT-KEY-COUNT
+                       INDEXED BY ELP-SORT-KEY-SUB.
+               10  ELP-SORT-KEY-NAME        PIC X(08).
+
+       01  ELP-PARM-WORK.
+           05  ELP-PARM-KEY-LIST            PIC X(40).
+           05  ELP-PARM-ORDER-TEXT          PIC X(08).
+           05  ELP-PARM-FIELD-COUNT         PIC 9(02) COMP VALUE 0.
+           05  ELP-PARM-KEY-1               PIC X(08).
+           05  ELP-PARM-KEY-2               PIC X(08).
+           05  ELP-PARM-KEY-3               PIC X(08).
+
+       01  ELP-ABEND-WORK.
+           05  ELP-ABEND-FILE-NAME          PIC X(08).
+           05  ELP-ABEND-FILE-STATUS        PIC X(02).
+
+       01  ELP-AUDIT-WORK.
+           05  ELP-AUDIT-USERID             PIC X(20).
+           05  ELP-AUDIT-EVENT              PIC X(14).
+           05  ELP-AUDIT-IN-COUNT           PIC 9(06) COMP.
+           05  ELP-AUDIT-OUT-COUNT          PIC 9(06) COMP.
+           05  ELP-AUDIT-STATUS             PIC X(08).
+
+       01  ELP-AUDIT-LINE.
+           05  ELP-AL-DATE                  PIC 9(08).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  ELP-AL-TIME                  PIC 9(08).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  ELP-AL-USERID                PIC X(20).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  ELP-AL-EVENT                 PIC X(14).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  ELP-AL-IN-COUNT               PIC ZZZZZ9.
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  ELP-AL-OUT-COUNT              PIC ZZZZZ9.
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  ELP-AL-STATUS                PIC X(08).
+           05  FILLER                       PIC X(04) VALUE SPACES.
+
+       01  ELP-VALIDATION-WORK.
+           05  ELP-VALID-IDX               PIC 9(06) COMP.
+           05  ELP-DUP-IDX                 PIC 9(06) COMP.
+           05  ELP-DUP-START-IDX           PIC 9(06) COMP.
+           05  ELP-EXCEPTION-COUNT         PIC 9(06) COMP VALUE 0.
+           05  ELP-OUTPUT-EXCEPTION-COUNT  PIC 9(06) COMP VALUE 0.
+
+       01  ELP-EXCEPTION-LINE.
+           05  ELP-EL-CUST-NUMBER          PIC 9(06).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  ELP-EL-REASON               PIC X(40).
+           05  FILLER                      PIC X(30) VALUE SPACES.
+
+       01  ELP-RECONCILE-LINE.
+           05  FILLER                      PIC X(12) VALUE
+               "IN COUNT = ".
+           05  ELP-RL-IN-COUNT              PIC ZZZZZ9.
+           05  FILLER                      PIC X(04) VALUE SPACES.
+           05  FILLER                      PIC X(12) VALUE
+               "OUT COUNT = ".
+           05  ELP-RL-OUT-COUNT             PIC ZZZZZ9.
+           05  FILLER                      PIC X(04) VALUE SPACES.
+           05  FILLER                      PIC X(36) VALUE
+               "TABLE COUNTS DO NOT AGREE".
+
+       01  inValueTbl.
+           05  in-Tbl-Count            PIC 9(06) COMP VALUE 0.
+           05  in-Tbl-Entry OCCURS 1 TO 5000 TIMES
+                       DEPENDING ON in-Tbl-Count
+                       INDEXED BY in-Tbl-Idx.
+               COPY CUSTREC
+                   REPLACING ==CR-CUST-NUMBER== BY ==IT-CUST-NUMBER==
+                             ==CR-CUST-NAME==   BY ==IT-CUST-NAME==
+                             ==CR-REGION==      BY ==IT-REGION==
+                             ==CR-BALANCE==     BY ==IT-BALANCE==.
+
+       01  outValueTbl.
+           05  out-Tbl-Count           PIC 9(06) COMP VALUE 0.
+           05  out-Tbl-Entry OCCURS 1 TO 5000 TIMES
+                       DEPENDING ON out-Tbl-Count
+                       INDEXED BY out-Tbl-Idx.
+               COPY CUSTREC
+                   REPLACING ==CR-CUST-NUMBER== BY ==OT-CUST-NUMBER==
+                             ==CR-CUST-NAME==   BY ==OT-CUST-NAME==
+                             ==CR-REGION==      BY ==OT-REGION==
+                             ==CR-BALANCE==     BY ==OT-BALANCE==.
+
+       LINKAGE SECTION.
+       01  ELP-PARM-INFO.
+           05  ELP-PARM-LENGTH              PIC S9(04) COMP.
+           05  ELP-PARM-DATA                PIC X(80).
+
+       PROCEDURE DIVISION USING ELP-PARM-INFO.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+           PERFORM 1300-PARSE-SORT-PARM
+                   THRU 1300-PARSE-SORT-PARM-EXIT
+           PERFORM 2000-LOAD-CUSTOMER-TABLE
+                   THRU 2000-LOAD-CUSTOMER-TABLE-EXIT
+           SET ELP-LOAD-COMPLETE TO TRUE
+           PERFORM 3000-VALIDATE-INPUT-TABLE
+                   THRU 3000-VALIDATE-INPUT-TABLE-EXIT
+           MOVE "CREATEINSTANCE" TO ELP-AUDIT-EVENT
+           MOVE in-Tbl-Count TO ELP-AUDIT-IN-COUNT
+           MOVE 0 TO ELP-AUDIT-OUT-COUNT
+           IF ELP-RESTART-RUN
+               MOVE "RESTART" TO ELP-AUDIT-STATUS
+           ELSE
+               MOVE "START" TO ELP-AUDIT-STATUS
+           END-IF
+           PERFORM 1400-WRITE-AUDIT-RECORD
+                   THRU 1400-WRITE-AUDIT-RECORD-EXIT
+           INVOKE elpSortTbl1 "createInstance"
+                           RETURNING srt-Customer
+           IF srt-Customer = NULL
+               PERFORM 1500-ABEND-NO-INSTANCE
+                       THRU 1500-ABEND-NO-INSTANCE-EXIT
+               GO TO 9999-TERMINATE
+           END-IF
+           IF ELP-SORT-KEY-COUNT > 0
+               INVOKE srt-Customer "elpsortByKey"
+                               Using inValueTbl ELP-SORT-PARM
+                               RETURNING outValueTbl
+           ELSE
+               INVOKE srt-Customer "elpsort" Using inValueTbl
+                               RETURNING outValueTbl
+           END-IF
+           PERFORM 6000-RECONCILE-TABLE-COUNTS
+                   THRU 6000-RECONCILE-TABLE-COUNTS-EXIT
+           MOVE "ELPSORT" TO ELP-AUDIT-EVENT
+           MOVE in-Tbl-Count TO ELP-AUDIT-IN-COUNT
+           MOVE out-Tbl-Count TO ELP-AUDIT-OUT-COUNT
+           IF RETURN-CODE = 0
+               MOVE "OK" TO ELP-AUDIT-STATUS
+           ELSE
+               MOVE "MISMATCH" TO ELP-AUDIT-STATUS
+           END-IF
+           PERFORM 1400-WRITE-AUDIT-RECORD
+                   THRU 1400-WRITE-AUDIT-RECORD-EXIT
+           PERFORM 7000-PRINT-REPORT THRU 7000-PRINT-REPORT-EXIT
+           PERFORM 7500-EXPORT-CSV THRU 7500-EXPORT-CSV-EXIT
+           PERFORM 8500-WRITE-OUTPUT-FILE
+                   THRU 8500-WRITE-OUTPUT-FILE-EXIT
+           GO TO 9999-TERMINATE.
+
+       1000-INITIALIZE.
+           PERFORM 1100-CHECK-FOR-RESTART
+                   THRU 1100-CHECK-FOR-RESTART-EXIT
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT ELP-CUSTOMER-FILE-OK
+               MOVE "CUSTFILE" TO ELP-ABEND-FILE-NAME
+               MOVE ELP-CUSTOMER-FILE-STATUS TO ELP-ABEND-FILE-STATUS
+               PERFORM 1600-ABEND-OPEN-FAILURE
+                       THRU 1600-ABEND-OPEN-FAILURE-EXIT
+               GO TO 9999-TERMINATE
+           END-IF
+           OPEN OUTPUT OUTPUT-FILE
+           IF NOT ELP-OUTPUT-FILE-OK
+               MOVE "CUSTOUT" TO ELP-ABEND-FILE-NAME
+               MOVE ELP-OUTPUT-FILE-STATUS TO ELP-ABEND-FILE-STATUS
+               PERFORM 1600-ABEND-OPEN-FAILURE
+                       THRU 1600-ABEND-OPEN-FAILURE-EXIT
+               GO TO 9999-TERMINATE
+           END-IF
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF NOT ELP-AUDIT-FILE-OK
+               MOVE "AUDITLOG" TO ELP-ABEND-FILE-NAME
+               MOVE ELP-AUDIT-FILE-STATUS TO ELP-ABEND-FILE-STATUS
+               PERFORM 1600-ABEND-OPEN-FAILURE
+                       THRU 1600-ABEND-OPEN-FAILURE-EXIT
+               GO TO 9999-TERMINATE
+           END-IF
+           ACCEPT ELP-AUDIT-USERID FROM ENVIRONMENT "USER".
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-CHECK-FOR-RESTART - a checkpoint file left behind by a    *
+      * prior run that died mid-load marks this as a restart.  The     *
+      * last committed customer number is only DISPLAYed for the       *
+      * operator - CUSTOMER-FILE is always reloaded from the top below *
+      * so the in-memory table, the report, the CSV export, and the    *
+      * CUSTOUT rewrite never come up short on the records the prior,  *
+      * failed run had already gotten through.  CKPTFILE is therefore *
+      * a progress marker, not a data-skipping mechanism.              *
+      ******************************************************************
+       1100-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF ELP-CKPT-FILE-OK
+               SET ELP-RESTART-RUN TO TRUE
+               PERFORM 1110-READ-LAST-CHECKPOINT
+                       THRU 1110-READ-LAST-CHECKPOINT-EXIT
+                       UNTIL ELP-CKPT-FILE-EOF
+               CLOSE CHECKPOINT-FILE
+               DISPLAY "ELPCOB1 - RESTART RUN, LAST CHECKPOINT WAS "
+                   "CUSTOMER NUMBER " ELP-RESTART-KEY
+                   " - RELOADING CUSTOMER-FILE FROM THE TOP"
+           END-IF.
+       1100-CHECK-FOR-RESTART-EXIT.
+           EXIT.
+
+       1110-READ-LAST-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CKR-CUST-NUMBER TO ELP-RESTART-KEY
+           END-READ.
+       1110-READ-LAST-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1300-PARSE-SORT-PARM - the JCL PARM card, when supplied, is a  *
+      * comma-separated list of up to three key names followed by a    *
+      * slash and an A or D order letter, e.g. "REGION,BALANCE/D".    *
+      * With no PARM, ELP-SORT-KEY-COUNT stays zero and the mainline   *
+      * falls back to the default elpsort (ascending by customer      *
+      * number).  The UNSTRING lands in flat ELP-PARM-KEY-1/2/3 work   *
+      * fields first and is only MOVEd into the ELP-SORT-KEY-NAME      *
+      * table once ELP-SORT-KEY-COUNT has been set from the real       *
+      * field count - ELP-SORT-KEY-FIELD is OCCURS DEPENDING ON that   *
+      * count, so indexing it ahead of the MOVE would reference an     *
+      * occurrence the table does not yet have.                        *
+      ******************************************************************
+       1300-PARSE-SORT-PARM.
+           MOVE SPACES TO ELP-PARM-KEY-LIST
+           MOVE SPACES TO ELP-PARM-ORDER-TEXT
+           MOVE 0 TO ELP-PARM-FIELD-COUNT
+           MOVE SPACES TO ELP-PARM-KEY-1
+           MOVE SPACES TO ELP-PARM-KEY-2
+           MOVE SPACES TO ELP-PARM-KEY-3
+           IF ELP-PARM-LENGTH > 0
+               UNSTRING ELP-PARM-DATA(1:ELP-PARM-LENGTH)
+                   DELIMITED BY "/"
+                   INTO ELP-PARM-KEY-LIST ELP-PARM-ORDER-TEXT
+               END-UNSTRING
+               UNSTRING ELP-PARM-KEY-LIST DELIMITED BY ","
+                   INTO ELP-PARM-KEY-1 ELP-PARM-KEY-2 ELP-PARM-KEY-3
+                   TALLYING IN ELP-PARM-FIELD-COUNT
+               END-UNSTRING
+               MOVE ELP-PARM-FIELD-COUNT TO ELP-SORT-KEY-COUNT
+               IF ELP-SORT-KEY-COUNT >= 1
+                   MOVE ELP-PARM-KEY-1 TO ELP-SORT-KEY-NAME(1)
+               END-IF
+               IF ELP-SORT-KEY-COUNT >= 2
+                   MOVE ELP-PARM-KEY-2 TO ELP-SORT-KEY-NAME(2)
+               END-IF
+               IF ELP-SORT-KEY-COUNT >= 3
+                   MOVE ELP-PARM-KEY-3 TO ELP-SORT-KEY-NAME(3)
+               END-IF
+               IF ELP-SORT-KEY-COUNT > 0
+                   AND ELP-SORT-KEY-NAME(1) NOT = "REGION"
+                   DISPLAY "ELPCOB1 - WARNING: SORT KEY LIST DOES NOT "
+                       "LEAD WITH REGION - CUSTRPT REGION SUBTOTALS "
+                       "WILL NOT GROUP CLEANLY"
+               END-IF
+               PERFORM 1310-CHECK-SORT-KEY-NAMES
+                       THRU 1310-CHECK-SORT-KEY-NAMES-EXIT
+                       VARYING ELP-SORT-KEY-SUB FROM 1 BY 1
+                       UNTIL ELP-SORT-KEY-SUB > ELP-SORT-KEY-COUNT
+               IF ELP-PARM-ORDER-TEXT(1:1) = "D"
+                   SET ELP-SORT-DESCENDING TO TRUE
+               ELSE
+                   SET ELP-SORT-ASCENDING TO TRUE
+               END-IF
+           ELSE
+               MOVE 0 TO ELP-SORT-KEY-COUNT
+               SET ELP-SORT-ASCENDING TO TRUE
+           END-IF.
+       1300-PARSE-SORT-PARM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1310-CHECK-SORT-KEY-NAMES - elpSortTbl1's elpsortByKey method *
+      * only recognizes CUSTNUM, REGION, and BALANCE as key names;    *
+      * any other value silently compares as equal (no               *
+      * differentiator) - DISPLAY a warning here so a typo'd PARM     *
+      * key does not degrade the sort with no operator-visible       *
+      * signal.                                                       *
+      ******************************************************************
+       1310-CHECK-SORT-KEY-NAMES.
+           IF ELP-SORT-KEY-NAME(ELP-SORT-KEY-SUB) NOT = "CUSTNUM"
+               AND ELP-SORT-KEY-NAME(ELP-SORT-KEY-SUB) NOT = "REGION"
+               AND ELP-SORT-KEY-NAME(ELP-SORT-KEY-SUB) NOT = "BALANCE"
+               DISPLAY "ELPCOB1 - WARNING: UNRECOGNIZED SORT KEY NAME "
+                   ELP-SORT-KEY-NAME(ELP-SORT-KEY-SUB)
+                   " - ELPSORTBYKEY WILL TREAT IT AS A NON-"
+                   "DIFFERENTIATING KEY"
+           END-IF.
+       1310-CHECK-SORT-KEY-NAMES-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1400-WRITE-AUDIT-RECORD - appends one AUDITLOG line, using     *
+      * whatever the caller has already moved into ELP-AUDIT-EVENT,   *
+      * ELP-AUDIT-IN-COUNT, ELP-AUDIT-OUT-COUNT, and ELP-AUDIT-STATUS. *
+      ******************************************************************
+       1400-WRITE-AUDIT-RECORD.
+           ACCEPT ELP-AL-DATE FROM DATE YYYYMMDD
+           ACCEPT ELP-AL-TIME FROM TIME
+           MOVE ELP-AUDIT-USERID TO ELP-AL-USERID
+           MOVE ELP-AUDIT-EVENT TO ELP-AL-EVENT
+           MOVE ELP-AUDIT-IN-COUNT TO ELP-AL-IN-COUNT
+           MOVE ELP-AUDIT-OUT-COUNT TO ELP-AL-OUT-COUNT
+           MOVE ELP-AUDIT-STATUS TO ELP-AL-STATUS
+           WRITE AUDIT-LOG-LINE FROM ELP-AUDIT-LINE.
+       1400-WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1500-ABEND-NO-INSTANCE - createInstance came back with a NULL *
+      * object reference.  There is nothing safe to INVOKE elpsort on, *
+      * so this logs the failure and sets a distinct RETURN-CODE       *
+      * before the mainline jumps straight to termination.             *
+      ******************************************************************
+       1500-ABEND-NO-INSTANCE.
+           DISPLAY "ELPCOB1 - CREATEINSTANCE RETURNED A NULL OBJECT "
+               "REFERENCE - ELPSORT CANNOT RUN"
+           MOVE "ELPSORT" TO ELP-AUDIT-EVENT
+           MOVE in-Tbl-Count TO ELP-AUDIT-IN-COUNT
+           MOVE 0 TO ELP-AUDIT-OUT-COUNT
+           MOVE "NOINST" TO ELP-AUDIT-STATUS
+           PERFORM 1400-WRITE-AUDIT-RECORD
+                   THRU 1400-WRITE-AUDIT-RECORD-EXIT
+           MOVE 99 TO RETURN-CODE.
+       1500-ABEND-NO-INSTANCE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1600-ABEND-OPEN-FAILURE - a required file would not open. The  *
+      * caller moves the file name and the file status into            *
+      * ELP-ABEND-FILE-NAME/ELP-ABEND-FILE-STATUS before PERFORMing    *
+      * this, then GOes TO 9999-TERMINATE rather than letting a READ   *
+      * or WRITE run against a file that was never actually opened.    *
+      ******************************************************************
+       1600-ABEND-OPEN-FAILURE.
+           DISPLAY "ELPCOB1 - OPEN FAILED FOR " ELP-ABEND-FILE-NAME
+               " - FILE STATUS " ELP-ABEND-FILE-STATUS
+           MOVE 90 TO RETURN-CODE.
+       1600-ABEND-OPEN-FAILURE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-LOAD-CUSTOMER-TABLE - reads the customer master end to    *
+      * end and builds inValueTbl, the table elpsort works against.    *
+      ******************************************************************
+       2000-LOAD-CUSTOMER-TABLE.
+           MOVE 0 TO in-Tbl-Count
+           PERFORM 2100-READ-CUSTOMER-REC
+                   THRU 2100-READ-CUSTOMER-REC-EXIT
+           PERFORM 2200-ADD-INPUT-TBL-ENTRY
+                   THRU 2200-ADD-INPUT-TBL-ENTRY-EXIT
+                   UNTIL ELP-CUSTOMER-AT-EOF.
+       2000-LOAD-CUSTOMER-TABLE-EXIT.
+           EXIT.
+
+       2100-READ-CUSTOMER-REC.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   SET ELP-CUSTOMER-AT-EOF TO TRUE
+           END-READ.
+       2100-READ-CUSTOMER-REC-EXIT.
+           EXIT.
+
+       2200-ADD-INPUT-TBL-ENTRY.
+           ADD 1 TO in-Tbl-Count
+           SET in-Tbl-Idx TO in-Tbl-Count
+           MOVE CR-CUST-NUMBER TO
+               IT-CUST-NUMBER OF in-Tbl-Entry(in-Tbl-Idx)
+           MOVE CR-CUST-NAME TO
+               IT-CUST-NAME OF in-Tbl-Entry(in-Tbl-Idx)
+           MOVE CR-REGION TO
+               IT-REGION OF in-Tbl-Entry(in-Tbl-Idx)
+           MOVE CR-BALANCE TO
+               IT-BALANCE OF in-Tbl-Entry(in-Tbl-Idx)
+           ADD 1 TO ELP-CKPT-COUNTDOWN
+           IF ELP-CKPT-COUNTDOWN >= ELP-CKPT-INTERVAL
+               PERFORM 2300-WRITE-CHECKPOINT
+                       THRU 2300-WRITE-CHECKPOINT-EXIT
+               MOVE 0 TO ELP-CKPT-COUNTDOWN
+           END-IF
+           PERFORM 2100-READ-CUSTOMER-REC
+                   THRU 2100-READ-CUSTOMER-REC-EXIT.
+       2200-ADD-INPUT-TBL-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-WRITE-CHECKPOINT - commits the current customer number    *
+      * and record count to CKPTFILE every ELP-CKPT-INTERVAL records,  *
+      * purely as an operator-visible progress marker (see 1100).  A   *
+      * failed checkpoint write is logged but does not abend the load -*
+      * the load itself does not depend on CKPTFILE.                   *
+      ******************************************************************
+       2300-WRITE-CHECKPOINT.
+           OPEN EXTEND CHECKPOINT-FILE
+           IF NOT ELP-CKPT-FILE-OK
+               DISPLAY "ELPCOB1 - CHECKPOINT WRITE SKIPPED, CKPTFILE "
+                   "OPEN STATUS " ELP-CKPT-FILE-STATUS
+           ELSE
+               MOVE CR-CUST-NUMBER TO CKR-CUST-NUMBER
+               MOVE in-Tbl-Count TO CKR-REC-COUNT
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       2300-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-VALIDATE-INPUT-TABLE - catches an empty table, a bad      *
+      * customer number, or a duplicate customer number in inValueTbl *
+      * before it is handed to elpsort, writing each one found to     *
+      * VALEXCP as a short validation-exception list.                 *
+      ******************************************************************
+       3000-VALIDATE-INPUT-TABLE.
+           OPEN OUTPUT VALIDATION-EXCEPTION-FILE
+           IF NOT ELP-VALEXCP-FILE-OK
+               MOVE "VALEXCP" TO ELP-ABEND-FILE-NAME
+               MOVE ELP-VALEXCP-FILE-STATUS TO ELP-ABEND-FILE-STATUS
+               PERFORM 1600-ABEND-OPEN-FAILURE
+                       THRU 1600-ABEND-OPEN-FAILURE-EXIT
+               GO TO 9999-TERMINATE
+           END-IF
+           IF in-Tbl-Count = 0
+               MOVE 0 TO ELP-EL-CUST-NUMBER
+               MOVE "INPUT TABLE IS EMPTY" TO ELP-EL-REASON
+               WRITE VALIDATION-EXCEPTION-LINE FROM ELP-EXCEPTION-LINE
+               ADD 1 TO ELP-EXCEPTION-COUNT
+           ELSE
+               PERFORM 3100-VALIDATE-ONE-ENTRY
+                       THRU 3100-VALIDATE-ONE-ENTRY-EXIT
+                       VARYING ELP-VALID-IDX FROM 1 BY 1
+                       UNTIL ELP-VALID-IDX > in-Tbl-Count
+           END-IF
+           CLOSE VALIDATION-EXCEPTION-FILE.
+       3000-VALIDATE-INPUT-TABLE-EXIT.
+           EXIT.
+
+       3100-VALIDATE-ONE-ENTRY.
+           IF IT-CUST-NUMBER OF in-Tbl-Entry(ELP-VALID-IDX) NOT NUMERIC
+               OR IT-CUST-NUMBER OF in-Tbl-Entry(ELP-VALID-IDX) = 0
+               MOVE IT-CUST-NUMBER OF in-Tbl-Entry(ELP-VALID-IDX)
+                   TO ELP-EL-CUST-NUMBER
+               MOVE "INVALID CUSTOMER NUMBER" TO ELP-EL-REASON
+               WRITE VALIDATION-EXCEPTION-LINE FROM ELP-EXCEPTION-LINE
+               ADD 1 TO ELP-EXCEPTION-COUNT
+           END-IF
+           IF ELP-VALID-IDX < in-Tbl-Count
+               COMPUTE ELP-DUP-START-IDX = ELP-VALID-IDX + 1
+               PERFORM 3200-CHECK-DUPLICATE-KEY
+                       THRU 3200-CHECK-DUPLICATE-KEY-EXIT
+                       VARYING ELP-DUP-IDX FROM ELP-DUP-START-IDX BY 1
+                       UNTIL ELP-DUP-IDX > in-Tbl-Count
+           END-IF.
+       3100-VALIDATE-ONE-ENTRY-EXIT.
+           EXIT.
+
+       3200-CHECK-DUPLICATE-KEY.
+           IF IT-CUST-NUMBER OF in-Tbl-Entry(ELP-VALID-IDX) =
+               IT-CUST-NUMBER OF in-Tbl-Entry(ELP-DUP-IDX)
+               MOVE IT-CUST-NUMBER OF in-Tbl-Entry(ELP-VALID-IDX)
+                   TO ELP-EL-CUST-NUMBER
+               MOVE "DUPLICATE CUSTOMER NUMBER" TO ELP-EL-REASON
+               WRITE VALIDATION-EXCEPTION-LINE FROM ELP-EXCEPTION-LINE
+               ADD 1 TO ELP-EXCEPTION-COUNT
+           END-IF.
+       3200-CHECK-DUPLICATE-KEY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 6000-RECONCILE-TABLE-COUNTS - elpsort should hand back exactly *
+      * as many entries as it was given.  RECONCXP is opened and      *
+      * closed every run, the same as VALEXCP in 3000, so a stale     *
+      * exception file from an earlier failing run is never left      *
+      * behind to mislead a downstream job keying off its existence.  *
+      * A mismatch writes a RECONCXP exception line and sets          *
+      * RETURN-CODE non-zero so the job step that ran this program    *
+      * shows a failure even though the report and the CUSTOUT        *
+      * rewrite still go ahead below.                                  *
+      ******************************************************************
+       6000-RECONCILE-TABLE-COUNTS.
+           OPEN OUTPUT RECONCILE-EXCEPTION-FILE
+           IF NOT ELP-RECON-FILE-OK
+               MOVE "RECONCXP" TO ELP-ABEND-FILE-NAME
+               MOVE ELP-RECON-FILE-STATUS TO ELP-ABEND-FILE-STATUS
+               PERFORM 1600-ABEND-OPEN-FAILURE
+                       THRU 1600-ABEND-OPEN-FAILURE-EXIT
+               GO TO 9999-TERMINATE
+           END-IF
+           IF out-Tbl-Count NOT = in-Tbl-Count
+               MOVE in-Tbl-Count TO ELP-RL-IN-COUNT
+               MOVE out-Tbl-Count TO ELP-RL-OUT-COUNT
+               WRITE RECONCILE-EXCEPTION-LINE FROM ELP-RECONCILE-LINE
+               IF RETURN-CODE < 16
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF
+           CLOSE RECONCILE-EXCEPTION-FILE.
+       6000-RECONCILE-TABLE-COUNTS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-PRINT-REPORT - hands the sorted outValueTbl table to      *
+      * ELPRPT01, which formats the paginated customer listing.       *
+      ******************************************************************
+       7000-PRINT-REPORT.
+           CALL "ELPRPT01" USING outValueTbl.
+       7000-PRINT-REPORT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7500-EXPORT-CSV - hands the sorted outValueTbl table to        *
+      * ELPCSV01, which writes it out as a comma-delimited CSV file   *
+      * for the downstream SFTP pickup job.                            *
+      ******************************************************************
+       7500-EXPORT-CSV.
+           CALL "ELPCSV01" USING outValueTbl.
+       7500-EXPORT-CSV-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8500-WRITE-OUTPUT-FILE - writes the sorted outValueTbl table   *
+      * returned by elpsort back out to the CUSTOUT master.  CUSTOUT  *
+      * is ACCESS MODE RANDOM (see FILE-CONTROL) precisely so this     *
+      * still works when a PARM-driven sort (006) has handed back      *
+      * outValueTbl in an order other than ascending customer number - *
+      * a sequential-access WRITE would raise INVALID KEY on almost   *
+      * every record in that case.                                     *
+      ******************************************************************
+       8500-WRITE-OUTPUT-FILE.
+           PERFORM 8510-WRITE-ONE-OUTPUT-REC
+                   THRU 8510-WRITE-ONE-OUTPUT-REC-EXIT
+                   VARYING out-Tbl-Idx FROM 1 BY 1
+                   UNTIL out-Tbl-Idx > out-Tbl-Count.
+       8500-WRITE-OUTPUT-FILE-EXIT.
+           EXIT.
+
+       8510-WRITE-ONE-OUTPUT-REC.
+           MOVE OT-CUST-NUMBER OF out-Tbl-Entry(out-Tbl-Idx) TO
+               OR-CUST-NUMBER
+           MOVE OT-CUST-NAME OF out-Tbl-Entry(out-Tbl-Idx) TO
+               OR-CUST-NAME
+           MOVE OT-REGION OF out-Tbl-Entry(out-Tbl-Idx) TO
+               OR-REGION
+           MOVE OT-BALANCE OF out-Tbl-Entry(out-Tbl-Idx) TO
+               OR-BALANCE
+           WRITE OUTPUT-RECORD
+               INVALID KEY
+                   PERFORM 8520-HANDLE-OUTPUT-INVALID-KEY
+                           THRU 8520-HANDLE-OUTPUT-INVALID-KEY-EXIT
+           END-WRITE.
+       8510-WRITE-ONE-OUTPUT-REC-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8520-HANDLE-OUTPUT-INVALID-KEY - a CUSTOUT WRITE failed.  File *
+      * status 22 is a genuine duplicate key; anything else (e.g. 21,  *
+      * a sequence error) is labeled by its own status instead of      *
+      * being called a duplicate it may not be.  Every miss is counted *
+      * and RETURN-CODE is set so an operator watching only the job's  *
+      * condition code can tell CUSTOUT came up short.                 *
+      ******************************************************************
+       8520-HANDLE-OUTPUT-INVALID-KEY.
+           ADD 1 TO ELP-OUTPUT-EXCEPTION-COUNT
+           IF ELP-OUTPUT-FILE-STATUS = "22"
+               DISPLAY "ELPCOB1 - DUPLICATE KEY ON CUSTOUT WRITE - "
+                   "CUST NO. " OR-CUST-NUMBER
+           ELSE
+               DISPLAY "ELPCOB1 - CUSTOUT WRITE FAILED, FILE STATUS "
+                   ELP-OUTPUT-FILE-STATUS " - CUST NO. " OR-CUST-NUMBER
+           END-IF
+           IF RETURN-CODE < 32
+               MOVE 32 TO RETURN-CODE
+           END-IF.
+       8520-HANDLE-OUTPUT-INVALID-KEY-EXIT.
+           EXIT.
+
+       9999-TERMINATE.
+           CLOSE CUSTOMER-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE AUDIT-LOG-FILE
+           IF ELP-LOAD-COMPLETE
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF NOT ELP-CKPT-FILE-OK
+                   DISPLAY "ELPCOB1 - CKPTFILE RESET FAILED, FILE "
+                       "STATUS " ELP-CKPT-FILE-STATUS
+               ELSE
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF
+           Stop Run.
