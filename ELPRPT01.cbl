@@ -0,0 +1,230 @@
+      ******************************************************************
+      * Program: ELPRPT01.cbl                                        *
+      * Author: Rey Devega                                            *
+      * Date-Written: 04/02/2017                                      *
+      * Purpose: Formats the sorted customer table returned by        *
+      *          elpsort into a paginated customer listing, with a    *
+      *          control break/subtotal whenever the region changes. *
+      *          Called by elpCob1 right after the elpsort INVOKE.    *
+      *          NOTE: the control break assumes the incoming table   *
+      *          is already grouped by region - true for the default *
+      *          elpsort (by customer number) only by coincidence of  *
+      *          the sample data, and true for a PARM-driven sort     *
+      *          (see elpCob1 006) only when the PARM's key list      *
+      *          leads with REGION.  A PARM sort on CUSTNUM or         *
+      *          BALANCE alone scatters region values through the     *
+      *          table and produces a subtotal line after almost      *
+      *          every detail line instead of one per region.         *
+      *          elpCob1's 1300-PARSE-SORT-PARM DISPLAYs a warning     *
+      *          when the PARM does not lead with REGION.             *
+      * Tectonics: cobc                                               *
+      *                                                                *
+      * Modification History                                          *
+      *   04/02/2017  RD  Original report program.                   *
+      *   08/10/2017  RD  Documented the region-control-break's        *
+      *                   dependency on region-ordered input now that *
+      *                   the sort order/keys can come from a JCL     *
+      *                   PARM card instead of always being customer  *
+      *                   number.                                      *
+      *   08/17/2017  RD  OPEN OUTPUT REPORT-FILE is now checked -    *
+      *                   a failed open returns without writing.      *
+      *                   Widened the subtotal/grand-total             *
+      *                   accumulators and the balance columns'        *
+      *                   edited pictures by one digit position so a  *
+      *                   maximum-magnitude negative balance can no    *
+      *                   longer lose its leading digit.               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ELPRPT01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO "CUSTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ELP-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  ELP-REPORT-FILE-STATUS      PIC X(02).
+           88  ELP-REPORT-FILE-OK      VALUE "00".
+
+       01  ELP-PRINT-CONTROL.
+           05  ELP-PAGE-NUMBER         PIC 9(04) COMP VALUE 0.
+           05  ELP-LINE-COUNT          PIC 9(04) COMP VALUE 0.
+           05  ELP-LINES-PER-PAGE      PIC 9(04) COMP VALUE 50.
+           05  ELP-RPT-IDX             PIC 9(06) COMP.
+           05  ELP-FIRST-ENTRY-SW      PIC X(01) VALUE "Y".
+               88  ELP-FIRST-ENTRY     VALUE "Y".
+           05  ELP-PREV-REGION         PIC X(04).
+           05  ELP-REGION-SUBTOTAL     PIC S9(13)V99 COMP-3 VALUE 0.
+           05  ELP-GRAND-TOTAL         PIC S9(13)V99 COMP-3 VALUE 0.
+
+       01  ELP-HEADING-LINE-1.
+           05  FILLER                  PIC X(30) VALUE
+               "CUSTOMER LISTING BY REGION".
+           05  FILLER                  PIC X(38) VALUE SPACES.
+           05  FILLER                  PIC X(05) VALUE "PAGE ".
+           05  ELP-H1-PAGE-NUMBER      PIC ZZZ9.
+
+       01  ELP-HEADING-LINE-2.
+           05  FILLER                  PIC X(08) VALUE "CUST NO.".
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(30) VALUE "CUSTOMER NAME".
+           05  FILLER                  PIC X(08) VALUE "REGION".
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(12) VALUE "BALANCE".
+
+       01  ELP-DETAIL-LINE.
+           05  ELP-DL-CUST-NUMBER      PIC 9(06).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  ELP-DL-CUST-NAME        PIC X(30).
+           05  ELP-DL-REGION           PIC X(04).
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  ELP-DL-BALANCE          PIC -,---,---,--9.99.
+
+       01  ELP-SUBTOTAL-LINE.
+           05  FILLER                  PIC X(16) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "REGION ".
+           05  ELP-SL-REGION           PIC X(04).
+           05  FILLER                  PIC X(06) VALUE "TOTAL ".
+           05  ELP-SL-SUBTOTAL         PIC -,---,---,--9.99.
+
+       01  ELP-GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(26) VALUE SPACES.
+           05  FILLER                  PIC X(12) VALUE "GRAND TOTAL ".
+           05  ELP-GL-GRAND-TOTAL      PIC -,---,---,--9.99.
+
+       LINKAGE SECTION.
+       01  ELP-RPT-IN-TBL.
+           05  ELP-RPT-TBL-COUNT       PIC 9(06) COMP.
+           05  ELP-RPT-TBL-ENTRY OCCURS 1 TO 5000 TIMES
+                       DEPENDING ON ELP-RPT-TBL-COUNT
+                       INDEXED BY ELP-RPT-IDX2.
+               COPY CUSTREC
+                   REPLACING ==CR-CUST-NUMBER== BY ==RT-CUST-NUMBER==
+                             ==CR-CUST-NAME==   BY ==RT-CUST-NAME==
+                             ==CR-REGION==      BY ==RT-REGION==
+                             ==CR-BALANCE==     BY ==RT-BALANCE==.
+
+       PROCEDURE DIVISION USING ELP-RPT-IN-TBL.
+
+       0000-ELPRPT01-MAIN.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+           IF NOT ELP-REPORT-FILE-OK
+               GOBACK
+           END-IF
+           IF ELP-RPT-TBL-COUNT > 0
+               PERFORM 3000-PRINT-ONE-DETAIL
+                       THRU 3000-PRINT-ONE-DETAIL-EXIT
+                       VARYING ELP-RPT-IDX FROM 1 BY 1
+                       UNTIL ELP-RPT-IDX > ELP-RPT-TBL-COUNT
+               PERFORM 4000-PRINT-REGION-SUBTOTAL
+                       THRU 4000-PRINT-REGION-SUBTOTAL-EXIT
+               PERFORM 4100-PRINT-GRAND-TOTAL
+                       THRU 4100-PRINT-GRAND-TOTAL-EXIT
+           END-IF
+           PERFORM 9999-TERMINATE THRU 9999-TERMINATE-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT REPORT-FILE
+           IF NOT ELP-REPORT-FILE-OK
+               DISPLAY "ELPRPT01 - OPEN FAILED FOR CUSTRPT - FILE "
+                       "STATUS " ELP-REPORT-FILE-STATUS
+               MOVE 90 TO RETURN-CODE
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PRINT-ONE-DETAIL - prints one customer's detail line,    *
+      * handling the region control break/subtotal and page break     *
+      * before the line itself is written.                            *
+      ******************************************************************
+       3000-PRINT-ONE-DETAIL.
+           IF NOT ELP-FIRST-ENTRY
+               IF RT-REGION OF ELP-RPT-TBL-ENTRY(ELP-RPT-IDX)
+                       NOT = ELP-PREV-REGION
+                   PERFORM 4000-PRINT-REGION-SUBTOTAL
+                           THRU 4000-PRINT-REGION-SUBTOTAL-EXIT
+               END-IF
+           END-IF
+           IF ELP-LINE-COUNT >= ELP-LINES-PER-PAGE
+               PERFORM 2000-PRINT-HEADING
+                       THRU 2000-PRINT-HEADING-EXIT
+           END-IF
+           IF ELP-FIRST-ENTRY
+               MOVE "N" TO ELP-FIRST-ENTRY-SW
+               MOVE RT-REGION OF ELP-RPT-TBL-ENTRY(ELP-RPT-IDX)
+                   TO ELP-PREV-REGION
+           END-IF
+           IF ELP-PAGE-NUMBER = 0
+               PERFORM 2000-PRINT-HEADING THRU 2000-PRINT-HEADING-EXIT
+           END-IF
+           MOVE RT-CUST-NUMBER OF ELP-RPT-TBL-ENTRY(ELP-RPT-IDX)
+               TO ELP-DL-CUST-NUMBER
+           MOVE RT-CUST-NAME OF ELP-RPT-TBL-ENTRY(ELP-RPT-IDX)
+               TO ELP-DL-CUST-NAME
+           MOVE RT-REGION OF ELP-RPT-TBL-ENTRY(ELP-RPT-IDX)
+               TO ELP-DL-REGION
+           MOVE RT-BALANCE OF ELP-RPT-TBL-ENTRY(ELP-RPT-IDX)
+               TO ELP-DL-BALANCE
+           WRITE REPORT-LINE FROM ELP-DETAIL-LINE
+           ADD 1 TO ELP-LINE-COUNT
+           ADD RT-BALANCE OF ELP-RPT-TBL-ENTRY(ELP-RPT-IDX)
+               TO ELP-REGION-SUBTOTAL
+           ADD RT-BALANCE OF ELP-RPT-TBL-ENTRY(ELP-RPT-IDX)
+               TO ELP-GRAND-TOTAL
+           MOVE RT-REGION OF ELP-RPT-TBL-ENTRY(ELP-RPT-IDX)
+               TO ELP-PREV-REGION.
+       3000-PRINT-ONE-DETAIL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PRINT-HEADING - starts a new page: heading lines plus     *
+      * column headings, and bumps the page number.                    *
+      ******************************************************************
+       2000-PRINT-HEADING.
+           ADD 1 TO ELP-PAGE-NUMBER
+           MOVE ELP-PAGE-NUMBER TO ELP-H1-PAGE-NUMBER
+           WRITE REPORT-LINE FROM ELP-HEADING-LINE-1
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM ELP-HEADING-LINE-2
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 0 TO ELP-LINE-COUNT.
+       2000-PRINT-HEADING-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-PRINT-REGION-SUBTOTAL - prints the subtotal line for the  *
+      * region just finished and resets the running subtotal.          *
+      ******************************************************************
+       4000-PRINT-REGION-SUBTOTAL.
+           MOVE ELP-PREV-REGION TO ELP-SL-REGION
+           MOVE ELP-REGION-SUBTOTAL TO ELP-SL-SUBTOTAL
+           WRITE REPORT-LINE FROM ELP-SUBTOTAL-LINE
+           ADD 1 TO ELP-LINE-COUNT
+           MOVE 0 TO ELP-REGION-SUBTOTAL.
+       4000-PRINT-REGION-SUBTOTAL-EXIT.
+           EXIT.
+
+       4100-PRINT-GRAND-TOTAL.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ELP-GRAND-TOTAL TO ELP-GL-GRAND-TOTAL
+           WRITE REPORT-LINE FROM ELP-GRAND-TOTAL-LINE.
+       4100-PRINT-GRAND-TOTAL-EXIT.
+           EXIT.
+
+       9999-TERMINATE.
+           CLOSE REPORT-FILE.
+       9999-TERMINATE-EXIT.
+           EXIT.
